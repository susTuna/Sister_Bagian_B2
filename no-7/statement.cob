@@ -0,0 +1,123 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STATEMENT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACC-FILE ASSIGN TO "accounts.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACC-KEY
+               FILE STATUS IS ACC-FILE-STATUS.
+           SELECT RATE-FILE ASSIGN TO "rate.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RATE-FILE-STATUS.
+           SELECT STATEMENT-FILE ASSIGN TO "statement.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD ACC-FILE.
+       01 ACC-RECORD.
+           05 ACC-KEY            PIC X(6).
+           05 FILLER             PIC X(12).
+
+       FD RATE-FILE.
+       01 RATE-RECORD           PIC X(9).
+
+       FD STATEMENT-FILE.
+       01 STATEMENT-RECORD      PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       77 ACC-ACCOUNT           PIC 9(6).
+       77 ACC-ACTION            PIC X(3).
+       77 ACC-BALANCE           PIC 9(6)V99.
+
+       77 ACC-FILE-STATUS       PIC XX VALUE SPACES.
+       77 RATE-FILE-STATUS      PIC XX VALUE SPACES.
+       77 RAI-TO-IDR-RATE       PIC 9(9) VALUE 120000000.
+
+       77 TOTAL-RAI             PIC 9(9)V99 VALUE 0.
+       77 TOTAL-IDR             PIC 9(18) VALUE 0.
+       77 IDR-AMOUNT            PIC 9(15).
+
+       77 RAI-FORMATTED         PIC Z(8)9.99.
+       77 IDR-FORMATTED         PIC Z(16)9.
+       77 TOTAL-RAI-FORMATTED   PIC Z(8)9.99.
+       77 TOTAL-IDR-FORMATTED   PIC Z(17)9.
+
+       PROCEDURE DIVISION.
+
+       MAIN.
+           PERFORM LOAD-EXCHANGE-RATE
+           PERFORM WRITE-STATEMENT
+           STOP RUN.
+
+       LOAD-EXCHANGE-RATE.
+           OPEN INPUT RATE-FILE
+           IF RATE-FILE-STATUS = "00"
+               READ RATE-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE FUNCTION NUMVAL(RATE-RECORD)
+                           TO RAI-TO-IDR-RATE
+               END-READ
+               CLOSE RATE-FILE
+           END-IF.
+
+       WRITE-STATEMENT.
+           MOVE 0 TO TOTAL-RAI
+           MOVE 0 TO TOTAL-IDR
+
+           OPEN INPUT ACC-FILE
+           OPEN OUTPUT STATEMENT-FILE
+
+           MOVE SPACES TO STATEMENT-RECORD
+           STRING "ACCOUNT  BALANCE (RAI)      BALANCE (IDR)"
+               DELIMITED BY SIZE INTO STATEMENT-RECORD
+           WRITE STATEMENT-RECORD
+
+           PERFORM UNTIL 1 = 2
+               READ ACC-FILE NEXT RECORD
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       MOVE ACC-RECORD(1:6) TO ACC-ACCOUNT
+                       MOVE ACC-RECORD(7:3) TO ACC-ACTION
+                       MOVE FUNCTION NUMVAL(ACC-RECORD(10:9))
+                           TO ACC-BALANCE
+
+                       COMPUTE IDR-AMOUNT =
+                           ACC-BALANCE * RAI-TO-IDR-RATE
+                       ADD ACC-BALANCE TO TOTAL-RAI
+                       ADD IDR-AMOUNT TO TOTAL-IDR
+
+                       MOVE ACC-BALANCE TO RAI-FORMATTED
+                       MOVE IDR-AMOUNT TO IDR-FORMATTED
+
+                       MOVE SPACES TO STATEMENT-RECORD
+                       STRING ACC-ACCOUNT DELIMITED BY SIZE
+                              "   " DELIMITED BY SIZE
+                              RAI-FORMATTED DELIMITED BY SIZE
+                              "   " DELIMITED BY SIZE
+                              IDR-FORMATTED DELIMITED BY SIZE
+                              INTO STATEMENT-RECORD
+                       WRITE STATEMENT-RECORD
+           END-PERFORM
+
+           CLOSE ACC-FILE
+
+           MOVE TOTAL-RAI TO TOTAL-RAI-FORMATTED
+           MOVE TOTAL-IDR TO TOTAL-IDR-FORMATTED
+
+           MOVE SPACES TO STATEMENT-RECORD
+           STRING "TOTAL    " DELIMITED BY SIZE
+                  TOTAL-RAI-FORMATTED DELIMITED BY SIZE
+                  "   " DELIMITED BY SIZE
+                  TOTAL-IDR-FORMATTED DELIMITED BY SIZE
+                  INTO STATEMENT-RECORD
+           WRITE STATEMENT-RECORD
+
+           CLOSE STATEMENT-FILE.
