@@ -0,0 +1,80 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCTCONV.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OLD-FILE ASSIGN TO "accounts.txt.old"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS OLD-FILE-STATUS.
+           SELECT ACC-FILE ASSIGN TO "accounts.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACC-KEY
+               FILE STATUS IS ACC-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD OLD-FILE.
+       01 OLD-RECORD             PIC X(17).
+
+       FD ACC-FILE.
+       01 ACC-RECORD.
+           05 ACC-KEY            PIC X(6).
+           05 FILLER             PIC X(12).
+
+       WORKING-STORAGE SECTION.
+       77 OLD-FILE-STATUS        PIC XX VALUE SPACES.
+       77 ACC-FILE-STATUS        PIC XX VALUE SPACES.
+       77 CONVERTED-COUNT        PIC 9(6) VALUE 0.
+       77 SKIPPED-COUNT          PIC 9(6) VALUE 0.
+       77 OLD-BALANCE            PIC 9(6)V99.
+       77 FORMATTED-AMOUNT       PIC Z(5)9.99.
+
+       PROCEDURE DIVISION.
+
+       MAIN.
+           PERFORM CONVERT-ACCOUNTS
+           STOP RUN.
+
+       CONVERT-ACCOUNTS.
+           OPEN INPUT OLD-FILE
+           IF OLD-FILE-STATUS NOT = "00"
+               DISPLAY "ACCTCONV: accounts.txt.old NOT FOUND - "
+                       "RENAME THE FLAT accounts.txt TO "
+                       "accounts.txt.old BEFORE RUNNING THIS"
+               EXIT PARAGRAPH
+           END-IF
+
+           OPEN OUTPUT ACC-FILE
+           IF ACC-FILE-STATUS NOT = "00"
+               CLOSE OLD-FILE
+               DISPLAY "ACCTCONV: COULD NOT CREATE accounts.txt"
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM UNTIL 1 = 2
+               READ OLD-FILE
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       MOVE OLD-RECORD(1:6) TO ACC-RECORD(1:6)
+                       MOVE OLD-RECORD(7:3) TO ACC-RECORD(7:3)
+                       MOVE FUNCTION NUMVAL(OLD-RECORD(10:8))
+                           TO OLD-BALANCE
+                       MOVE OLD-BALANCE TO FORMATTED-AMOUNT
+                       MOVE FORMATTED-AMOUNT TO ACC-RECORD(10:9)
+                       WRITE ACC-RECORD
+                           INVALID KEY
+                               ADD 1 TO SKIPPED-COUNT
+                           NOT INVALID KEY
+                               ADD 1 TO CONVERTED-COUNT
+                       END-WRITE
+           END-PERFORM
+
+           CLOSE OLD-FILE
+           CLOSE ACC-FILE
+
+           DISPLAY "ACCTCONV: " CONVERTED-COUNT " CONVERTED, "
+               SKIPPED-COUNT " DUPLICATE(S) SKIPPED".
