@@ -4,12 +4,24 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT IN-FILE ASSIGN TO "input.txt".
+           SELECT IN-FILE ASSIGN TO "input.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
            SELECT ACC-FILE ASSIGN TO "accounts.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACC-KEY
+               FILE STATUS IS ACC-FILE-STATUS.
+           SELECT OUT-FILE ASSIGN TO "output.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT TMP-FILE ASSIGN TO "temp.txt"
+           SELECT LEDGER-FILE ASSIGN TO "ledger.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT OUT-FILE ASSIGN TO "output.txt"
+           SELECT CHECKPOINT-FILE ASSIGN TO "interest_checkpoint.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CHECKPOINT-STATUS.
+           SELECT RATE-FILE ASSIGN TO "rate.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RATE-FILE-STATUS.
+           SELECT EXCEPTIONS-FILE ASSIGN TO "exceptions.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
@@ -19,14 +31,25 @@
        01 IN-RECORD             PIC X(20).
 
        FD ACC-FILE.
-       01 ACC-RECORD            PIC X(17).
-
-       FD TMP-FILE.
-       01 TMP-RECORD            PIC X(17).
+       01 ACC-RECORD.
+           05 ACC-KEY            PIC X(6).
+           05 FILLER             PIC X(12).
 
        FD OUT-FILE.
        01 OUT-RECORD            PIC X(100).
 
+       FD LEDGER-FILE.
+       01 LEDGER-RECORD         PIC X(27).
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD     PIC X(6).
+
+       FD RATE-FILE.
+       01 RATE-RECORD           PIC X(9).
+
+       FD EXCEPTIONS-FILE.
+       01 EXCEPTION-RECORD      PIC X(18).
+
        WORKING-STORAGE SECTION.
        77 IN-ACCOUNT            PIC 9(6).
        77 IN-ACTION             PIC X(3).
@@ -51,89 +74,126 @@
        
        77 INT-RATE         PIC 9V9(5) VALUE 0.00025.
        77 INT-AMOUNT       PIC 9(6)V99.
-       77 ARG-VALUE             PIC X(15).
+
+       77 TIER1-MAX        PIC 9(6)V99 VALUE 001000.00.
+       77 TIER2-MAX        PIC 9(6)V99 VALUE 010000.00.
+       77 TIER3-MAX        PIC 9(6)V99 VALUE 050000.00.
+       77 TIER1-RATE       PIC 9V9(5) VALUE 0.00015.
+       77 TIER2-RATE       PIC 9V9(5) VALUE 0.00025.
+       77 TIER3-RATE       PIC 9V9(5) VALUE 0.00035.
+       77 TIER4-RATE       PIC 9V9(5) VALUE 0.00050.
+       77 ARG-VALUE             PIC X(20).
        77 ARG-COUNT             PIC 9(4).
        77 MAX-BALANCE           PIC 9(6)V99 VALUE 999999.99.
+       77 MIN-BALANCE           PIC 9(6)V99 VALUE 50.00.
+       77 MAINTENANCE-FEE       PIC 9(6)V99 VALUE 5.00.
+       77 FEES-APPLIED          PIC X VALUE "N".
        77 TEMP-BALANCE          PIC 9(6)V99.
        
        77 INTEREST-COUNTER      PIC 9(6) VALUE 0.
+       77 CHECKPOINT-INTERVAL   PIC 9(3) VALUE 1.
+       77 CHECKPOINT-STATUS     PIC XX VALUE SPACES.
+       77 RESUME-ACCOUNT        PIC 9(6) VALUE 0.
+       77 RESUMING              PIC X VALUE "N".
+       77 RATE-FILE-STATUS      PIC XX VALUE SPACES.
        77 RAI-TO-IDR-RATE       PIC 9(9) VALUE 120000000.
        77 IDR-BALANCE           PIC 9(15).
        77 IDR-AMOUNT            PIC 9(15).
        77 IDR-FORMATTED         PIC Z(14)9.
        77 INPUT-IDR-FLAG        PIC X VALUE "N".
-       
-       *> Auto-interest timing variables
-       77 INTEREST-COUNTER      PIC 9(6) VALUE 0.
-       
+       77 IN-EOF                PIC X VALUE "N".
+
+       77 LEDGER-ACCOUNT        PIC 9(6).
+       77 LEDGER-ACTION         PIC X(3).
+       77 LEDGER-AMOUNT         PIC 9(6)V99.
+       77 LEDGER-BALANCE        PIC 9(6)V99.
+
+       77 ACC-FILE-STATUS       PIC XX VALUE SPACES.
+
+       77 RECORD-OK             PIC X VALUE "Y".
+       77 RECON-VALID           PIC X VALUE "Y".
+       77 RECON-TOTAL           PIC 9(9)V99 VALUE 0.
+       77 RECON-BAD-COUNT       PIC 9(6) VALUE 0.
+       77 RECON-NUMVAL-CHECK    PIC 9(4) VALUE 0.
+       77 RECON-TOTAL-FORMATTED PIC Z(8)9.99.
+
        PROCEDURE DIVISION.
 
        MAIN.
            ACCEPT ARG-VALUE FROM COMMAND-LINE
-           IF ARG-VALUE = "--apply-interest"
-               MOVE "Y" TO APPLY-INTEREST
-               PERFORM APPLY-INTEREST-TO-ALL
-           ELSE IF ARG-VALUE = "--auto-interest"
-               PERFORM APPLY-INTEREST-TO-ALL
-           ELSE IF ARG-VALUE = "--input-idr"
-               MOVE "Y" TO INPUT-IDR-FLAG
-               PERFORM READ-INPUT
-               IF IN-ACTION = "NEW"
-                   PERFORM CHECK-ACCOUNT-EXISTS
-                   IF ACCOUNT-EXISTS = "Y"
-                       OPEN OUTPUT OUT-FILE
-                       MOVE "ACCOUNT ALREADY EXISTS" TO OUT-RECORD
-                       WRITE OUT-RECORD
-                       CLOSE OUT-FILE
-                   ELSE
-                       PERFORM APPEND-ACCOUNT
-                       OPEN OUTPUT OUT-FILE
-                       WRITE OUT-RECORD
-                       CLOSE OUT-FILE
-                   END-IF
+           PERFORM LOAD-EXCHANGE-RATE
+           EVALUATE ARG-VALUE
+               WHEN "--apply-interest"
+                   MOVE "Y" TO APPLY-INTEREST
+                   PERFORM APPLY-INTEREST-TO-ALL
+               WHEN "--auto-interest"
+                   PERFORM APPLY-INTEREST-TO-ALL
+               WHEN "--apply-fees"
+                   PERFORM APPLY-FEES-TO-ALL
+               WHEN "--input-idr"
+                   MOVE "Y" TO INPUT-IDR-FLAG
+                   PERFORM PROCESS-BATCH
+               WHEN OTHER
+                   PERFORM PROCESS-BATCH
+           END-EVALUATE
+           STOP RUN.
+
+       LOAD-EXCHANGE-RATE.
+           OPEN INPUT RATE-FILE
+           IF RATE-FILE-STATUS = "00"
+               READ RATE-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE FUNCTION NUMVAL(RATE-RECORD)
+                           TO RAI-TO-IDR-RATE
+               END-READ
+               CLOSE RATE-FILE
+           END-IF.
+
+       PROCESS-BATCH.
+           OPEN INPUT IN-FILE
+           OPEN OUTPUT OUT-FILE
+           MOVE "N" TO IN-EOF
+           PERFORM UNTIL IN-EOF = "Y"
+               READ IN-FILE
+                   AT END
+                       MOVE "Y" TO IN-EOF
+                   NOT AT END
+                       PERFORM PARSE-INPUT-RECORD
+                       PERFORM HANDLE-TRANSACTION
+               END-READ
+           END-PERFORM
+           CLOSE IN-FILE
+           CLOSE OUT-FILE.
+
+       HANDLE-TRANSACTION.
+           IF IN-ACTION = "NEW"
+               PERFORM CHECK-ACCOUNT-EXISTS
+               IF ACCOUNT-EXISTS = "Y"
+                   MOVE "ACCOUNT ALREADY EXISTS" TO OUT-RECORD
                ELSE
-                   PERFORM PROCESS-RECORDS
-                   IF MATCH-FOUND = "N"
-                       OPEN OUTPUT OUT-FILE
-                       MOVE "ACCOUNT NOT FOUND" TO OUT-RECORD
-                       WRITE OUT-RECORD
-                       CLOSE OUT-FILE
-                   ELSE
-                       PERFORM FINALIZE
-                   END-IF
+                   PERFORM APPEND-ACCOUNT
                END-IF
+               WRITE OUT-RECORD
            ELSE
-               PERFORM READ-INPUT
-               IF IN-ACTION = "NEW"
-                   PERFORM CHECK-ACCOUNT-EXISTS
-                   IF ACCOUNT-EXISTS = "Y"
-                       OPEN OUTPUT OUT-FILE
-                       MOVE "ACCOUNT ALREADY EXISTS" TO OUT-RECORD
-                       WRITE OUT-RECORD
-                       CLOSE OUT-FILE
-                   ELSE
-                       PERFORM APPEND-ACCOUNT
-                       OPEN OUTPUT OUT-FILE
-                       WRITE OUT-RECORD
-                       CLOSE OUT-FILE
-                   END-IF
-               ELSE
-                   PERFORM PROCESS-RECORDS
-                   IF MATCH-FOUND = "N"
-                       OPEN OUTPUT OUT-FILE
-                       MOVE "ACCOUNT NOT FOUND" TO OUT-RECORD
-                       WRITE OUT-RECORD
-                       CLOSE OUT-FILE
-                   ELSE
-                       PERFORM FINALIZE
-                   END-IF
+               PERFORM PROCESS-RECORDS
+               IF MATCH-FOUND = "N"
+                   MOVE "ACCOUNT NOT FOUND" TO OUT-RECORD
                END-IF
-           END-IF
-           STOP RUN.
-           
+               WRITE OUT-RECORD
+           END-IF.
+
        APPLY-INTEREST-TO-ALL.
            OPEN INPUT ACC-FILE
-           READ ACC-FILE
+           IF ACC-FILE-STATUS NOT = "00"
+               OPEN OUTPUT OUT-FILE
+               MOVE "NO ACCOUNTS FOUND" TO OUT-RECORD
+               WRITE OUT-RECORD
+               CLOSE OUT-FILE
+               EXIT PARAGRAPH
+           END-IF
+           READ ACC-FILE NEXT RECORD
                AT END
                    CLOSE ACC-FILE
                    OPEN OUTPUT OUT-FILE
@@ -143,114 +203,296 @@
                    EXIT PARAGRAPH
            END-READ
            CLOSE ACC-FILE
-           
+
+           PERFORM RECONCILE-BALANCES
+           IF RECON-VALID = "N"
+               OPEN OUTPUT OUT-FILE
+               MOVE "RECONCILIATION FAILED - ACCOUNTS NOT PROCESSED"
+                 TO OUT-RECORD
+               WRITE OUT-RECORD
+               CLOSE OUT-FILE
+               EXIT PARAGRAPH
+           END-IF
+
            MOVE "N" TO UPDATED
-           
-           OPEN INPUT ACC-FILE
-           OPEN OUTPUT TMP-FILE
-           
+           MOVE 0 TO INTEREST-COUNTER
+           PERFORM LOAD-CHECKPOINT
+
+           OPEN I-O ACC-FILE
+
            PERFORM UNTIL 1 = 2
-               READ ACC-FILE
+               READ ACC-FILE NEXT RECORD
                    AT END
                        EXIT PERFORM
                    NOT AT END
                        MOVE ACC-RECORD(1:6) TO ACC-ACCOUNT
-                       MOVE ACC-RECORD(7:3) TO ACC-ACTION  
-                       MOVE FUNCTION NUMVAL(ACC-RECORD(10:8))
+                       MOVE ACC-RECORD(7:3) TO ACC-ACTION
+                       MOVE FUNCTION NUMVAL(ACC-RECORD(10:9))
                            TO ACC-BALANCE
-                           
-                       COMPUTE INT-AMOUNT = ACC-BALANCE * INT-RATE
-                       
-                       MOVE ACC-BALANCE TO TEMP-BALANCE
-                       ADD INT-AMOUNT TO TEMP-BALANCE
-                       
-                       IF TEMP-BALANCE > MAX-BALANCE
-                           MOVE MAX-BALANCE TO ACC-BALANCE
+
+                       IF RESUMING = "Y"
+                           IF ACC-ACCOUNT = RESUME-ACCOUNT
+                               MOVE "N" TO RESUMING
+                           END-IF
                        ELSE
-                           ADD INT-AMOUNT TO ACC-BALANCE
+                           PERFORM DETERMINE-INTEREST-RATE
+                           COMPUTE INT-AMOUNT = ACC-BALANCE * INT-RATE
+
+                           MOVE ACC-BALANCE TO TEMP-BALANCE
+                           ADD INT-AMOUNT TO TEMP-BALANCE
+
+                           IF TEMP-BALANCE > MAX-BALANCE
+                               MOVE MAX-BALANCE TO ACC-BALANCE
+                           ELSE
+                               ADD INT-AMOUNT TO ACC-BALANCE
+                           END-IF
+
+                           MOVE ACC-BALANCE TO FORMATTED-AMOUNT
+                           MOVE FORMATTED-AMOUNT TO ACC-RECORD(10:9)
+
+                           REWRITE ACC-RECORD
+                               INVALID KEY
+                                   CONTINUE
+                               NOT INVALID KEY
+                                   MOVE "Y" TO UPDATED
+                           END-REWRITE
+                           ADD 1 TO INTEREST-COUNTER
+                           IF FUNCTION MOD(INTEREST-COUNTER,
+                               CHECKPOINT-INTERVAL) = 0
+                               PERFORM SAVE-CHECKPOINT
+                           END-IF
                        END-IF
-                       
-                       MOVE ACC-ACCOUNT TO TMP-RECORD(1:6)
-                       MOVE ACC-ACTION TO TMP-RECORD(7:3)
-                       MOVE ACC-BALANCE TO FORMATTED-AMOUNT
-                       MOVE FORMATTED-AMOUNT(2:8) TO TMP-RECORD(10:8)
-                       
-                       WRITE TMP-RECORD
-                       MOVE "Y" TO UPDATED
            END-PERFORM
-           
+
            CLOSE ACC-FILE
-           CLOSE TMP-FILE
-           
+
            OPEN OUTPUT OUT-FILE
-           IF UPDATED = "Y"
-               MOVE "INTEREST APPLIED TO ALL ACCOUNTS" TO OUT-RECORD
+           IF RESUMING = "Y"
+               MOVE "INTEREST CHECKPOINT INVALID - RERUN REQUIRED"
+                 TO OUT-RECORD
            ELSE
-               MOVE "NO ACCOUNTS PROCESSED" TO OUT-RECORD
+               IF UPDATED = "Y"
+                   MOVE "INTEREST APPLIED TO ALL ACCOUNTS" TO OUT-RECORD
+               ELSE
+                   MOVE "NO ACCOUNTS PROCESSED" TO OUT-RECORD
+               END-IF
+               PERFORM CLEAR-CHECKPOINT
            END-IF
            WRITE OUT-RECORD
-           CLOSE OUT-FILE
-           
-           IF UPDATED = "Y"
-               CALL "SYSTEM" USING "mv temp.txt accounts.txt"
+           CLOSE OUT-FILE.
+
+       LOAD-CHECKPOINT.
+           MOVE "N" TO RESUMING
+           MOVE 0 TO RESUME-ACCOUNT
+           OPEN INPUT CHECKPOINT-FILE
+           IF CHECKPOINT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CHECKPOINT-RECORD(1:6) TO RESUME-ACCOUNT
+                       MOVE "Y" TO RESUMING
+               END-READ
+               CLOSE CHECKPOINT-FILE
            END-IF.
 
-       CHECK-ACCOUNT-EXISTS.
-           MOVE "N" TO ACCOUNT-EXISTS
+       SAVE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE ACC-ACCOUNT TO CHECKPOINT-RECORD(1:6)
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       CLEAR-CHECKPOINT.
+           CALL "SYSTEM" USING "rm -f interest_checkpoint.txt".
+
+       DETERMINE-INTEREST-RATE.
+           EVALUATE TRUE
+               WHEN ACC-BALANCE < TIER1-MAX
+                   MOVE TIER1-RATE TO INT-RATE
+               WHEN ACC-BALANCE < TIER2-MAX
+                   MOVE TIER2-RATE TO INT-RATE
+               WHEN ACC-BALANCE < TIER3-MAX
+                   MOVE TIER3-RATE TO INT-RATE
+               WHEN OTHER
+                   MOVE TIER4-RATE TO INT-RATE
+           END-EVALUATE.
+
+       RECONCILE-BALANCES.
+           MOVE "Y" TO RECON-VALID
+           MOVE 0 TO RECON-TOTAL
+           MOVE 0 TO RECON-BAD-COUNT
+
            OPEN INPUT ACC-FILE
-           
+           OPEN OUTPUT EXCEPTIONS-FILE
+
            PERFORM UNTIL 1 = 2
-               READ ACC-FILE
+               READ ACC-FILE NEXT RECORD
                    AT END
                        EXIT PERFORM
                    NOT AT END
-                       MOVE ACC-RECORD(1:6) TO ACC-ACCOUNT
-                       IF ACC-ACCOUNT = IN-ACCOUNT
-                           MOVE "Y" TO ACCOUNT-EXISTS
-                           EXIT PERFORM
+                       MOVE "Y" TO RECORD-OK
+                       IF ACC-RECORD(1:6) NOT NUMERIC
+                           MOVE "N" TO RECORD-OK
+                       END-IF
+                       MOVE FUNCTION TEST-NUMVAL(ACC-RECORD(10:9))
+                           TO RECON-NUMVAL-CHECK
+                       IF RECON-NUMVAL-CHECK NOT = 0
+                           MOVE "N" TO RECORD-OK
+                       END-IF
+
+                       IF RECORD-OK = "Y"
+                           MOVE FUNCTION NUMVAL(ACC-RECORD(10:9))
+                               TO ACC-BALANCE
+                           IF ACC-BALANCE > MAX-BALANCE
+                               MOVE "N" TO RECORD-OK
+                           END-IF
+                       END-IF
+
+                       IF RECORD-OK = "Y"
+                           ADD ACC-BALANCE TO RECON-TOTAL
+                       ELSE
+                           MOVE "N" TO RECON-VALID
+                           ADD 1 TO RECON-BAD-COUNT
+                           MOVE ACC-RECORD TO EXCEPTION-RECORD
+                           WRITE EXCEPTION-RECORD
                        END-IF
            END-PERFORM
-           
-           CLOSE ACC-FILE.
 
-       READ-INPUT.
-           OPEN INPUT IN-FILE
-           READ IN-FILE AT END
-               DISPLAY "NO INPUT"
-               STOP RUN
-           END-READ
-           CLOSE IN-FILE
+           MOVE SPACES TO EXCEPTION-RECORD
+           MOVE RECON-TOTAL TO RECON-TOTAL-FORMATTED
+           STRING "TOT:" DELIMITED BY SIZE
+                  RECON-TOTAL-FORMATTED DELIMITED BY SIZE
+                  INTO EXCEPTION-RECORD
+           WRITE EXCEPTION-RECORD
 
-           MOVE IN-RECORD(1:6) TO IN-ACCOUNT
-           MOVE IN-RECORD(7:3) TO IN-ACTION
-           MOVE FUNCTION NUMVAL(IN-RECORD(10:9)) TO IN-AMOUNT
-           
-           IF INPUT-IDR-FLAG = "Y" AND IN-ACTION NOT = "BAL"
-               COMPUTE IN-AMOUNT = IN-AMOUNT / RAI-TO-IDR-RATE
-           END-IF.
+           CLOSE ACC-FILE
+           CLOSE EXCEPTIONS-FILE.
 
-       PROCESS-RECORDS.
+       APPLY-FEES-TO-ALL.
            OPEN INPUT ACC-FILE
-           OPEN OUTPUT TMP-FILE
+           IF ACC-FILE-STATUS NOT = "00"
+               OPEN OUTPUT OUT-FILE
+               MOVE "NO ACCOUNTS FOUND" TO OUT-RECORD
+               WRITE OUT-RECORD
+               CLOSE OUT-FILE
+               EXIT PARAGRAPH
+           END-IF
+           READ ACC-FILE NEXT RECORD
+               AT END
+                   CLOSE ACC-FILE
+                   OPEN OUTPUT OUT-FILE
+                   MOVE "NO ACCOUNTS FOUND" TO OUT-RECORD
+                   WRITE OUT-RECORD
+                   CLOSE OUT-FILE
+                   EXIT PARAGRAPH
+           END-READ
+           CLOSE ACC-FILE
+
+           PERFORM RECONCILE-BALANCES
+           IF RECON-VALID = "N"
+               OPEN OUTPUT OUT-FILE
+               MOVE "RECONCILIATION FAILED - ACCOUNTS NOT PROCESSED"
+                 TO OUT-RECORD
+               WRITE OUT-RECORD
+               CLOSE OUT-FILE
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE "N" TO UPDATED
+           MOVE "N" TO FEES-APPLIED
+
+           OPEN I-O ACC-FILE
+
            PERFORM UNTIL 1 = 2
-               READ ACC-FILE
+               READ ACC-FILE NEXT RECORD
                    AT END
                        EXIT PERFORM
                    NOT AT END
                        MOVE ACC-RECORD(1:6) TO ACC-ACCOUNT
                        MOVE ACC-RECORD(7:3) TO ACC-ACTION
-                       MOVE FUNCTION NUMVAL(ACC-RECORD(10:8))
+                       MOVE FUNCTION NUMVAL(ACC-RECORD(10:9))
                            TO ACC-BALANCE
-                       IF ACC-ACCOUNT = IN-ACCOUNT
-                           MOVE "Y" TO MATCH-FOUND
-                           PERFORM APPLY-ACTION
-                       ELSE
-                           MOVE ACC-RECORD TO TMP-RECORD
-                           WRITE TMP-RECORD
+
+                       IF ACC-BALANCE < MIN-BALANCE
+                           IF ACC-BALANCE < MAINTENANCE-FEE
+                               MOVE 0 TO ACC-BALANCE
+                           ELSE
+                               SUBTRACT MAINTENANCE-FEE FROM ACC-BALANCE
+                           END-IF
+                           MOVE "Y" TO FEES-APPLIED
+
+                           MOVE ACC-BALANCE TO FORMATTED-AMOUNT
+                           MOVE FORMATTED-AMOUNT TO ACC-RECORD(10:9)
+
+                           REWRITE ACC-RECORD
+                               INVALID KEY
+                                   CONTINUE
+                               NOT INVALID KEY
+                                   MOVE "Y" TO UPDATED
+                           END-REWRITE
                        END-IF
            END-PERFORM
+
            CLOSE ACC-FILE
-           CLOSE TMP-FILE.
+
+           OPEN OUTPUT OUT-FILE
+           IF FEES-APPLIED = "Y"
+               MOVE "MAINTENANCE FEES APPLIED" TO OUT-RECORD
+           ELSE
+               MOVE "NO ACCOUNTS BELOW MINIMUM BALANCE" TO OUT-RECORD
+           END-IF
+           WRITE OUT-RECORD
+           CLOSE OUT-FILE.
+
+       CHECK-ACCOUNT-EXISTS.
+           MOVE "N" TO ACCOUNT-EXISTS
+           MOVE IN-ACCOUNT TO ACC-KEY
+           OPEN INPUT ACC-FILE
+           IF ACC-FILE-STATUS = "35"
+               MOVE "N" TO ACCOUNT-EXISTS
+               EXIT PARAGRAPH
+           END-IF
+
+           READ ACC-FILE
+               INVALID KEY
+                   MOVE "N" TO ACCOUNT-EXISTS
+               NOT INVALID KEY
+                   MOVE "Y" TO ACCOUNT-EXISTS
+           END-READ
+
+           CLOSE ACC-FILE.
+
+       PARSE-INPUT-RECORD.
+           MOVE IN-RECORD(1:6) TO IN-ACCOUNT
+           MOVE IN-RECORD(7:3) TO IN-ACTION
+           MOVE FUNCTION NUMVAL(IN-RECORD(10:9)) TO IN-AMOUNT
+           
+           IF INPUT-IDR-FLAG = "Y" AND IN-ACTION NOT = "BAL"
+               COMPUTE IN-AMOUNT = IN-AMOUNT / RAI-TO-IDR-RATE
+           END-IF.
+
+       PROCESS-RECORDS.
+           MOVE "N" TO MATCH-FOUND
+           MOVE "N" TO UPDATED
+           MOVE IN-ACCOUNT TO ACC-KEY
+           OPEN I-O ACC-FILE
+           IF ACC-FILE-STATUS = "35"
+               MOVE "N" TO MATCH-FOUND
+               EXIT PARAGRAPH
+           END-IF
+
+           READ ACC-FILE
+               INVALID KEY
+                   MOVE "N" TO MATCH-FOUND
+               NOT INVALID KEY
+                   MOVE "Y" TO MATCH-FOUND
+                   MOVE ACC-RECORD(1:6) TO ACC-ACCOUNT
+                   MOVE ACC-RECORD(7:3) TO ACC-ACTION
+                   MOVE FUNCTION NUMVAL(ACC-RECORD(10:9))
+                       TO ACC-BALANCE
+                   PERFORM APPLY-ACTION
+           END-READ
+           CLOSE ACC-FILE.
 
        APPLY-ACTION.
            MOVE ACC-ACCOUNT TO TMP-ACCOUNT
@@ -277,11 +519,27 @@
                               INTO OUT-RECORD
                    END-IF
                WHEN "WDR"
+                   MOVE TMP-BALANCE TO TEMP-BALANCE
+                   SUBTRACT IN-AMOUNT FROM TEMP-BALANCE
                    IF IN-AMOUNT > TMP-BALANCE
-                       MOVE "WITHDRAWAL REJECTED: INSUFFICIENT FUNDS" 
-                         TO OUT-RECORD
                        MOVE "N" TO TRANSACTION-VALID
-                   ELSE
+                   END-IF
+                   IF TEMP-BALANCE < MIN-BALANCE
+                     AND TEMP-BALANCE NOT = 0
+                       MOVE "N" TO TRANSACTION-VALID
+                   END-IF
+
+                   IF TRANSACTION-VALID = "N"
+                     AND IN-AMOUNT > TMP-BALANCE
+                       MOVE "WITHDRAWAL REJECTED: INSUFFICIENT FUNDS"
+                         TO OUT-RECORD
+                   END-IF
+                   IF TRANSACTION-VALID = "N"
+                     AND IN-AMOUNT NOT > TMP-BALANCE
+                       MOVE "WITHDRAWAL REJECTED: BELOW MINIMUM"
+                         TO OUT-RECORD
+                   END-IF
+                   IF TRANSACTION-VALID = "Y"
                        SUBTRACT IN-AMOUNT FROM TMP-BALANCE
                        COMPUTE IDR-AMOUNT = IN-AMOUNT * RAI-TO-IDR-RATE
                        MOVE IDR-AMOUNT TO IDR-FORMATTED
@@ -297,47 +555,98 @@
                    STRING "BALANCE: IDR " DELIMITED BY SIZE
                           IDR-FORMATTED DELIMITED BY SIZE
                           INTO OUT-RECORD
+               WHEN "CLO"
+                   IF TMP-BALANCE NOT = 0
+                       MOVE "CLOSE REJECTED: BALANCE NOT ZERO"
+                         TO OUT-RECORD
+                       MOVE "N" TO TRANSACTION-VALID
+                   ELSE
+                       MOVE "ACCOUNT CLOSED" TO OUT-RECORD
+                   END-IF
                WHEN "NEW"
-                   MOVE "NEW ACCOUNT REQUEST PROCESSED ELSEWHERE" 
+                   MOVE "NEW ACCOUNT REQUEST PROCESSED ELSEWHERE"
                      TO OUT-RECORD
                WHEN OTHER
                    MOVE "UNKNOWN ACTION" TO OUT-RECORD
            END-EVALUATE
 
            IF TRANSACTION-VALID = "Y"
-               MOVE TMP-ACCOUNT TO TMP-RECORD(1:6)
-               MOVE TMP-ACTION TO TMP-RECORD(7:3)
-               MOVE TMP-BALANCE TO FORMATTED-AMOUNT
-               MOVE FORMATTED-AMOUNT(2:8) TO TMP-RECORD(10:8)
-               WRITE TMP-RECORD
-               MOVE "Y" TO UPDATED
-           ELSE
-               MOVE ACC-RECORD TO TMP-RECORD
-               WRITE TMP-RECORD
+               IF IN-ACTION = "CLO"
+                   DELETE ACC-FILE
+                       INVALID KEY
+                           MOVE "CLOSE FAILED: ACCOUNT UPDATE ERROR"
+                             TO OUT-RECORD
+                       NOT INVALID KEY
+                           MOVE "Y" TO UPDATED
+                           MOVE TMP-ACCOUNT TO LEDGER-ACCOUNT
+                           MOVE "CLO" TO LEDGER-ACTION
+                           MOVE 0 TO LEDGER-AMOUNT
+                           MOVE 0 TO LEDGER-BALANCE
+                           PERFORM WRITE-LEDGER-ENTRY
+                   END-DELETE
+               ELSE
+                   MOVE TMP-BALANCE TO FORMATTED-AMOUNT
+                   MOVE FORMATTED-AMOUNT TO ACC-RECORD(10:9)
+                   REWRITE ACC-RECORD
+                       INVALID KEY
+                           MOVE "UPDATE FAILED: ACCOUNT UPDATE ERROR"
+                             TO OUT-RECORD
+                       NOT INVALID KEY
+                           MOVE "Y" TO UPDATED
+                           IF IN-ACTION = "DEP" OR IN-ACTION = "WDR"
+                               OR IN-ACTION = "BAL"
+                               MOVE TMP-ACCOUNT TO LEDGER-ACCOUNT
+                               MOVE IN-ACTION TO LEDGER-ACTION
+                               IF IN-ACTION = "BAL"
+                                   MOVE 0 TO LEDGER-AMOUNT
+                               ELSE
+                                   MOVE IN-AMOUNT TO LEDGER-AMOUNT
+                               END-IF
+                               MOVE TMP-BALANCE TO LEDGER-BALANCE
+                               PERFORM WRITE-LEDGER-ENTRY
+                           END-IF
+                   END-REWRITE
+               END-IF
            END-IF.
 
+       WRITE-LEDGER-ENTRY.
+           OPEN EXTEND LEDGER-FILE
+           MOVE LEDGER-ACCOUNT TO LEDGER-RECORD(1:6)
+           MOVE LEDGER-ACTION TO LEDGER-RECORD(7:3)
+           MOVE LEDGER-AMOUNT TO FORMATTED-AMOUNT
+           MOVE FORMATTED-AMOUNT TO LEDGER-RECORD(10:9)
+           MOVE LEDGER-BALANCE TO FORMATTED-AMOUNT
+           MOVE FORMATTED-AMOUNT TO LEDGER-RECORD(19:9)
+           WRITE LEDGER-RECORD
+           CLOSE LEDGER-FILE.
+
        APPEND-ACCOUNT.
-           OPEN EXTEND ACC-FILE
+           OPEN I-O ACC-FILE
+           IF ACC-FILE-STATUS = "35"
+               OPEN OUTPUT ACC-FILE
+           END-IF
            MOVE IN-ACCOUNT TO ACC-RECORD(1:6)
            MOVE "NEW" TO ACC-RECORD(7:3)
            MOVE IN-AMOUNT TO FORMATTED-AMOUNT
-           MOVE FORMATTED-AMOUNT(2:8) TO ACC-RECORD(10:8)
-           
+           MOVE FORMATTED-AMOUNT TO ACC-RECORD(10:9)
+
            WRITE ACC-RECORD
-           CLOSE ACC-FILE
-           
-           COMPUTE IDR-AMOUNT = IN-AMOUNT * RAI-TO-IDR-RATE
-           MOVE IDR-AMOUNT TO IDR-FORMATTED
-           MOVE SPACES TO OUT-RECORD
-           STRING "ACCOUNT CREATED WITH BALANCE: IDR " DELIMITED BY SIZE
-                  IDR-FORMATTED DELIMITED BY SIZE
-                  INTO OUT-RECORD.
-
-       FINALIZE.
-           IF UPDATED = "Y"
-               CALL "SYSTEM" USING "mv temp.txt accounts.txt"
-           END-IF
-           OPEN OUTPUT OUT-FILE
-           WRITE OUT-RECORD
-           CLOSE OUT-FILE.
-           
\ No newline at end of file
+               INVALID KEY
+                   MOVE "ACCOUNT CREATION FAILED: DUPLICATE ACCOUNT"
+                     TO OUT-RECORD
+               NOT INVALID KEY
+                   MOVE IN-ACCOUNT TO LEDGER-ACCOUNT
+                   MOVE "NEW" TO LEDGER-ACTION
+                   MOVE IN-AMOUNT TO LEDGER-AMOUNT
+                   MOVE IN-AMOUNT TO LEDGER-BALANCE
+                   PERFORM WRITE-LEDGER-ENTRY
+
+                   COMPUTE IDR-AMOUNT = IN-AMOUNT * RAI-TO-IDR-RATE
+                   MOVE IDR-AMOUNT TO IDR-FORMATTED
+                   MOVE SPACES TO OUT-RECORD
+                   STRING "ACCOUNT CREATED WITH BALANCE: IDR "
+                          DELIMITED BY SIZE
+                          IDR-FORMATTED DELIMITED BY SIZE
+                          INTO OUT-RECORD
+           END-WRITE
+           CLOSE ACC-FILE.
